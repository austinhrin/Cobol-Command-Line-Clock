@@ -0,0 +1,44 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKPARM
+000030* PURPOSE: STARTUP CONTROL RECORD READ FROM THE OPTIONAL
+000040*     "CLOCKPRM" FILE.  ONE FIXED-FORMAT RECORD CARRIES EVERY
+000050*     OPERATOR-TUNABLE SETTING SO THE SAME CLOCK PROGRAM BINARY
+000060*     CAN DRIVE DIFFERENT MONITORS WITHOUT A RECOMPILE.  ANY
+000070*     FIELD LEFT BLANK IN THE CONTROL FILE, OR THE FILE BEING
+000080*     ABSENT ALTOGETHER, FALLS BACK TO THE DEFAULT SET IN
+000090*     1100-READ-PARMS.  1150-APPLY-PARMS READS THE RECORD INTO A
+000091*     SCRATCH BUFFER AND MOVES ONLY THE FIELDS THAT CAME BACK
+000092*     NON-BLANK/NUMERIC, SO A SHORT LINE CANNOT BLANK OUT FIELDS
+000093*     IT DIDN'T SUPPLY.
+000100* MODIFICATION HISTORY
+000110*     08/08/2026 AH  INITIAL VERSION - DISPLAY MODE ONLY.
+000120*     08/08/2026 AH  ADDED THE CUTOVER TARGET TIME AND ALARM
+000130*         ENABLE SWITCH FOR THE COUNTDOWN/ALARM DISPLAY MODE.
+000140*     08/08/2026 AH  ADDED THE REFRESH-INTERVAL OVERRIDE SO THE
+000150*         SAME BINARY CAN SAMPLE FASTER THAN ONCE A SECOND WHEN
+000160*         LOGGING FOR CORRELATION WORK.
+000170*     08/08/2026 AH  ADDED THE RUN-MODE SWITCH FOR THE BATCH-JOB
+000180*         ELAPSED-TIME STOPWATCH MODE.
+000190*     08/08/2026 AH  ADDED THE DRIFT-WARNING THRESHOLD USED TO
+000200*         JUDGE HOW FAR THIS CLOCK MAY STRAY FROM THE REFERENCE
+000210*         TIMESTAMP IN CLOCKREF BEFORE FLAGGING IT VISIBLY.
+000211*     08/09/2026 AH  FIXED A BARE READ STOMPING THE DEFAULTS OF
+000212*         ANY FIELD A SHORT CLOCKPRM LINE DIDN'T SUPPLY.  SEE
+000213*         1150-APPLY-PARMS.
+000220*****************************************************************
+000230 01  CLK-PARM-RECORD.
+000240     05  CLK-DISPLAY-MODE          PIC X(01).
+000250         88  CLK-MODE-12-HOUR          VALUE '1'.
+000260         88  CLK-MODE-24-HOUR          VALUE '2'.
+000270     05  CLK-ALARM-SWITCH           PIC X(01).
+000280         88  CLK-ALARM-ENABLED          VALUE 'Y'.
+000290         88  CLK-ALARM-DISABLED         VALUE 'N'.
+000300     05  CLK-TARGET-TIME.
+000310         10  CLK-TARGET-HOURS       PIC 99.
+000320         10  CLK-TARGET-MINUTES     PIC 99.
+000330         10  CLK-TARGET-SECONDS     PIC 99.
+000340     05  CLK-SLEEP-NANOS            PIC 9(10).
+000350     05  CLK-RUN-MODE               PIC X(01).
+000360         88  CLK-RUN-WALL-CLOCK         VALUE 'C'.
+000370         88  CLK-RUN-STOPWATCH          VALUE 'S'.
+000380     05  CLK-DRIFT-THRESH-SECS      PIC 9(03).
