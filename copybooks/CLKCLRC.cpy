@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKCLRC
+000030* PURPOSE: OPERATING-MODE COLOR SCHEME READ FROM THE OPTIONAL
+000040*     "CLOCKCLR" MAINTENANCE FILE.  CODES FOLLOW THE USUAL
+000050*     FOREGROUND-COLOR NUMBERING (0=BLACK 1=BLUE 2=GREEN 3=CYAN
+000060*     4=RED 5=MAGENTA 6=YELLOW 7=WHITE) SO THE MONITOR CAN SIGNAL
+000070*     A SHIFT-CRITICAL WINDOW WITHOUT ANYONE HAVING TO READ THE
+000080*     NUMBERS CLOSELY FROM ACROSS THE ROOM.  1350-APPLY-COLORS
+000081*     READS THE RECORD INTO A SCRATCH BUFFER AND MOVES ONLY THE
+000082*     CODES THAT CAME BACK NUMERIC, SO A SHORT LINE CANNOT BLANK
+000083*     OUT A CODE IT DIDN'T SUPPLY.
+000090* MODIFICATION HISTORY
+000100*     08/08/2026 AH  INITIAL VERSION.
+000101*     08/09/2026 AH  FIXED A BARE READ STOMPING THE DEFAULTS OF
+000102*         ANY CODE A SHORT CLOCKCLR LINE DIDN'T SUPPLY.
+000110*****************************************************************
+000120 01  CLK-COLOR-RECORD.
+000130     05  CLK-COLOR-NORMAL          PIC 9(01).
+000140     05  CLK-COLOR-ALARM           PIC 9(01).
+000150     05  CLK-COLOR-CUTOVER         PIC 9(01).
