@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKREFC
+000030* PURPOSE: REFERENCE TIMESTAMP RECORD READ FROM THE OPTIONAL
+000040*     "CLOCKREF" FILE.  AN NTP-SYNCED PROCESS DROPS ITS OWN
+000050*     TIME OF DAY INTO THIS FILE SO THE CLOCK CAN CHECK ITS OWN
+000060*     READING AGAINST AN AUTHORITATIVE SOURCE AND WARN THE
+000070*     OPERATOR IF THE TWO HAVE DRIFTED APART.
+000080* MODIFICATION HISTORY
+000090*     08/08/2026 AH  INITIAL VERSION.
+000100*****************************************************************
+000110 01  CLK-REF-RECORD.
+000120     05  CLK-REF-HOURS             PIC 99.
+000130     05  CLK-REF-MINUTES           PIC 99.
+000140     05  CLK-REF-SECONDS           PIC 99.
