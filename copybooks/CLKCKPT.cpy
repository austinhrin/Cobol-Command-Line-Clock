@@ -0,0 +1,35 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKCKPT
+000030* PURPOSE: CHECKPOINT/RESTART RECORD READ FROM AND WRITTEN TO
+000040*     THE OPTIONAL "CLOCKCKP" FILE.  ON STARTUP THE CLOCK
+000050*     RESTORES ITS PRIOR RUN MODE, DISPLAY MODE, STOPWATCH START
+000060*     MARK, COLOR SCHEME, AND TIMEZONE STRIP FROM THIS RECORD SO
+000070*     A RESTART PICKS UP WHERE THE LAST RUN LEFT OFF INSTEAD OF
+000080*     RESETTING.  1400-READ-CHECKPOINT ONLY APPLIES THE RUN-MODE
+000090*     AND DISPLAY-MODE FIELDS WHEN THIS RUN'S OWN CLOCKPRM DIDN'T
+000100*     ALREADY SUPPLY THEM, AND ONLY APPLIES THE COLOR/TIMEZONE
+000110*     FIELDS WHEN THIS RUN'S OWN CLOCKCLR/CLOCKTZ IS ABSENT, SO A
+000120*     DELIBERATE CONFIG CHANGE ON RESTART STILL WINS OVER A STALE
+000130*     CHECKPOINT.  THE GRACEFUL-STOP REQUEST IS A SEPARATE,
+000140*     SMALLER RECORD -- SEE CLKSTOP.
+000150* MODIFICATION HISTORY
+000160*     08/08/2026 AH  INITIAL VERSION.
+000170*     08/09/2026 AH  MOVED THE STOP FLAG OUT TO CLKSTOP.  ADDED
+000180*         THE COLOR SCHEME AND TIMEZONE STRIP SO A RESTART ALSO
+000190*         PICKS THOSE BACK UP.
+000200*****************************************************************
+000210 01  CLK-CKPT-RECORD.
+000220     05  CLK-CKPT-RUN-MODE         PIC X(01).
+000230     05  CLK-CKPT-DISPLAY-MODE     PIC X(01).
+000240     05  CLK-CKPT-START-TIME.
+000250         10  CLK-CKPT-START-HOURS      PIC 99.
+000260         10  CLK-CKPT-START-MINUTES    PIC 99.
+000270         10  CLK-CKPT-START-SECONDS    PIC 99.
+000280     05  CLK-CKPT-COLOR-NORMAL     PIC 9(01).
+000290     05  CLK-CKPT-COLOR-ALARM      PIC 9(01).
+000300     05  CLK-CKPT-COLOR-CUTOVER    PIC 9(01).
+000310     05  CLK-CKPT-TZ-COUNT         PIC 9(01).
+000320     05  CLK-CKPT-TZ-ENTRY OCCURS 3 TIMES.
+000330         10  CLK-CKPT-TZT-SITE-NAME    PIC X(10).
+000340         10  CLK-CKPT-TZT-OFFSET-SIGN  PIC X(01).
+000350         10  CLK-CKPT-TZT-OFFSET-HRS   PIC 99.
