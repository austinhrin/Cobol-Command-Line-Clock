@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKSTOP
+000030* PURPOSE: GRACEFUL-STOP REQUEST RECORD READ FROM THE OPTIONAL
+000040*     "CLOCKSTP" FILE.  THE OPERATOR REQUESTS A CLEAN SHUTDOWN BY
+000050*     DROPPING A ONE-BYTE RECORD WITH THIS FLAG SET TO 'Y' INTO
+000060*     THE FILE; THE CLOCK NOTICES ON ITS NEXT PASS AND TERMINATES
+000070*     CLEANLY, THEN REWRITES THE FLAG TO 'N' SO THE NEXT START
+000080*     RUNS NORMALLY.  KEPT SEPARATE FROM THE CLOCKCKP CHECKPOINT
+000090*     RECORD SO A PERIODIC CHECKPOINT WRITE CAN NEVER CLOBBER A
+000100*     PENDING STOP REQUEST, AND SO THE OPERATOR NEVER HAS TO
+000110*     REPRODUCE THE CHECKPOINT'S FULL FIXED LAYOUT JUST TO STOP
+000120*     THE JOB.
+000130* MODIFICATION HISTORY
+000140*     08/09/2026 AH  INITIAL VERSION.
+000150*****************************************************************
+000160 01  CLK-STOP-RECORD.
+000170     05  CLK-STOP-REQ-FLAG         PIC X(01).
+000180         88  CLK-STOP-REQ-RECEIVED     VALUE 'Y'.
