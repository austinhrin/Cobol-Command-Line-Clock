@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK: CLKTZCF
+000030* PURPOSE: ONE ENTRY OF THE OPTIONAL "CLOCKTZ" CONTROL FILE.
+000040*     UP TO THREE ENTRIES ARE READ AT STARTUP SO THE MONITOR CAN
+000050*     SHOW A REMOTE SITE'S LOCAL TIME ALONGSIDE OUR OWN WITHOUT
+000060*     ANYONE HAVING TO DO UTC MATH BEFORE CALLING THE OTHER
+000070*     SITE'S ON-CALL.
+000080* MODIFICATION HISTORY
+000090*     08/08/2026 AH  INITIAL VERSION.
+000100*****************************************************************
+000110 01  CLK-TZ-RECORD.
+000120     05  CLK-TZ-SITE-NAME          PIC X(10).
+000130     05  CLK-TZ-OFFSET-SIGN        PIC X(01).
+000140     05  CLK-TZ-OFFSET-HRS         PIC 99.
