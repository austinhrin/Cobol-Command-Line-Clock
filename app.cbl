@@ -1,58 +1,858 @@
-    *> *****************************************************************
-    *> Author: Austin Hrin
-    *> Date: 02/28/2020
-    *> Purpose: Learning
-    *> Tectonics: cobc
-    *> *****************************************************************
-    IDENTIFICATION DIVISION.
-    PROGRAM-ID. Clock.
-    DATA DIVISION.
-    FILE SECTION.
-    WORKING-STORAGE SECTION.
-    01 green constant as 2.
-    01  HELLO PIC x(22) VALUE 'Hello from COBOL!'.
-    01 current-time.
-    05 ct-hours      pic 99.
-    05 ct-minutes    pic 99.
-    05 ct-seconds    pic 99.
-    05 ct-hundredths pic 99.
-    PROCEDURE DIVISION.
-    MAIN-PROCEDURE.
-    MAIN-PARA.
-    *> DISPLAY 'Hello world'
-    *>     DISPLAY HELLO
-    ACCEPT current-time FROM TIME
-    *>    DISPLAY current-time
-    *>    DISPLAY ct-hours ':' ct-minutes
-    GO TO LOOP-TIME-PARA
-    STOP RUN.
-
-    LOOP-TIME-PARA.
-        ACCEPT current-time FROM TIME
-        CALL X"E4"
-        DISPLAY 'The current time is' AT LINE 1, COL 2 FOREGROUND-COLOR green
-        IF ct-hours GREATER THAN OR EQUAL TO 12
-            SUBTRACT 12 FROM ct-hours
-            DISPLAY ct-hours AT LINE 2, COL 2 FOREGROUND-COLOR green
-            DISPLAY ':' AT LINE 2, COL 4 FOREGROUND-COLOR green
-            DISPLAY ct-minutes AT LINE 2, COL 5 FOREGROUND-COLOR green
-            DISPLAY ':' AT LINE 2, COL 7 FOREGROUND-COLOR green
-            DISPLAY ct-seconds AT LINE 2, COL 8 FOREGROUND-COLOR green
-            DISPLAY 'PM' AT LINE 2, COL 11 FOREGROUND-COLOR green
-        ELSE
-            IF ct-hours EQUAL TO 00
-                ADD 12 TO ct-hours
-            END-IF
-            DISPLAY ct-hours AT LINE 2, COL 2 FOREGROUND-COLOR green
-            DISPLAY ':' AT LINE 2, COL 4 FOREGROUND-COLOR green
-            DISPLAY ct-minutes AT LINE 2, COL 5 FOREGROUND-COLOR green
-            DISPLAY ':' AT LINE 2, COL 7 FOREGROUND-COLOR green
-            DISPLAY ct-seconds AT LINE 2, COL 8 FOREGROUND-COLOR green
-            DISPLAY 'AM' AT LINE 2, COL 11 FOREGROUND-COLOR green
-        END-IF
-    *>    wait 1 second
-        CALL "CBL_OC_NANOSLEEP" using "1000000000" end-call
-        GO TO LOOP-TIME-PARA
-    STOP RUN.
-
-    END PROGRAM Clock.
+000010*****************************************************************
+000020* PROGRAM: CLOCK
+000030* AUTHOR: AUSTIN HRIN
+000040* INSTALLATION: OPERATIONS
+000050* DATE-WRITTEN: 02/28/2020
+000060* PURPOSE: DISPLAYS THE CURRENT TIME ON THE OPERATOR CONSOLE
+000070*     AND MAINTAINS A DURABLE AUDIT TRAIL OF CLOCK READINGS
+000080*     FOR RECONCILING AGAINST JOB-SCHEDULER START/END TIMES.
+000090* TECTONICS: cobc
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*     02/28/2020 AH  INITIAL VERSION.
+000130*     08/08/2026 AH  ADDED TIME-LOG AUDIT FILE.  LOOP-TIME-PARA
+000140*         NOW APPENDS A STAMPED RECORD EVERY 30 SECONDS SO THE
+000150*         WALL CLOCK CAN BE RECONCILED AGAINST BATCH START/END
+000160*         TIMES AFTER THE FACT.  RECAST THE PROGRAM INTO A
+000170*         NUMBERED-PARAGRAPH, PERFORM-UNTIL STRUCTURE IN PLACE
+000180*         OF THE ORIGINAL UNCONDITIONAL GO TO LOOP SO A CLEAN
+000190*         STOP CONDITION CAN BE ADDED LATER.
+000200*     08/08/2026 AH  ADDED A CALENDAR DATE LINE UNDER THE TIME
+000210*         DISPLAY AND STAMPED THE SAME DATE ONTO EACH AUDIT LOG
+000220*         RECORD SO 2ND SHIFT NO LONGER NEEDS A SEPARATE
+000230*         TERMINAL JUST TO CONFIRM TODAY'S DATE.
+000240*     08/08/2026 AH  12/24-HOUR DISPLAY IS NOW A STARTUP OPTION
+000250*         READ FROM THE OPTIONAL CLOCKPRM CONTROL FILE INSTEAD
+000260*         OF BEING HARDCODED, SO THE SAME BINARY DRIVES BOTH THE
+000270*         LOBBY MONITOR (12-HOUR) AND THE OPS-LOG TERMINAL
+000280*         (24-HOUR).
+000290*     08/08/2026 AH  ADDED A COUNTDOWN/ALARM MODE.  WHEN CLOCKPRM
+000300*         ENABLES IT, 2500-CHECK-ALARM COMPARES THE CLOCK AGAINST
+000310*         THE CONFIGURED BATCH CUTOVER TIME AND SWITCHES THE
+000320*         DISPLAY TO A WARNING COLOR WITH A FLASHED MESSAGE ON
+000330*         LINE 1 ONCE CUTOVER IS REACHED.
+000340*     08/08/2026 AH  REFRESH INTERVAL FOR CBL_OC_NANOSLEEP IS NOW
+000350*         READ FROM CLOCKPRM INSTEAD OF BEING HARDCODED AT ONE
+000360*         SECOND, SO THE SAME BINARY CAN SAMPLE AS FAST AS 50MS
+000370*         WHEN DRIVING THE AUDIT LOG INSTEAD OF A WALL MONITOR.
+000380*     08/08/2026 AH  ADDED A STOPWATCH RUN MODE.  WHEN CLOCKPRM
+000390*         SELECTS IT, 1000-INITIALIZE CAPTURES A START MARK AND
+000400*         2100-COMPUTE-ELAPSED SHOWS RUNNING HH:MM:SS AGAINST
+000410*         THAT MARK INSTEAD OF TIME-OF-DAY, FOR WATCHING A LONG
+000420*         BATCH STEP'S DURATION.
+000430*     08/08/2026 AH  ADDED A MULTI-SITE TIMEZONE STRIP.  UP TO
+000440*         THREE REMOTE-SITE OFFSETS ARE LOADED FROM THE OPTIONAL
+000450*         CLOCKTZ CONTROL FILE AND EACH SITE'S LOCAL TIME IS
+000460*         DISPLAYED ON ITS OWN LINE BELOW THE DATE SO ON-CALL
+000470*         COVERAGE CAN BE CHECKED AT A GLANCE.
+000480*     08/08/2026 AH  COLOR SCHEME IS NOW CONFIG-DRIVEN VIA THE
+000490*         OPTIONAL CLOCKCLR MAINTENANCE FILE INSTEAD OF THE
+000500*         HARDCODED GREEN CONSTANT.  THE COUNTDOWN/ALARM STATE
+000510*         ADDED EARLIER NOW SHOWS AMBER WHILE ARMED AND ONLY
+000520*         SWITCHES TO RED ONCE THE CUTOVER TARGET IS ACTUALLY
+000530*         REACHED.
+000540*     08/08/2026 AH  ADDED A CHECKPOINT/RESTART FILE.  THE RUN
+000550*         MODE, DISPLAY MODE, AND STOPWATCH START MARK ARE NOW
+000560*         PERSISTED TO CLOCKCKP EVERY 30 SECONDS AND RESTORED ON
+000570*         STARTUP SO A RESTARTED JOB PICKS UP WHERE IT LEFT OFF.
+000580*         THE OPERATOR CAN ALSO REQUEST A GRACEFUL STOP BY
+000590*         DROPPING A STOP-FLAGGED RECORD INTO CLOCKCKP, WHICH
+000600*         2700-CHECK-STOP-REQUEST PICKS UP ON THE NEXT PASS.
+000610*     08/08/2026 AH  ADDED A DRIFT CHECK AGAINST THE OPTIONAL
+000620*         CLOCKREF REFERENCE TIMESTAMP DROPPED BY THE NTP-SYNCED
+000630*         PROCESS.  2750-CHECK-DRIFT COMPARES OUR READING AGAINST
+000640*         IT EVERY PASS AND FLAGS LINE 4 ONCE THE DIFFERENCE
+000650*         EXCEEDS THE CLOCKPRM DRIFT THRESHOLD.
+000660*****************************************************************
+000670 IDENTIFICATION DIVISION.
+000680 PROGRAM-ID. CLOCK.
+000690 AUTHOR. AUSTIN HRIN.
+000700 INSTALLATION. OPERATIONS.
+000710 DATE-WRITTEN. 02/28/2020.
+000720 DATE-COMPILED.
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT TIME-LOG-FILE ASSIGN TO "CLOCKLOG"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS CLK-LOG-FILE-STATUS.
+000790     SELECT OPTIONAL CLOCK-PARM-FILE ASSIGN TO "CLOCKPRM"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS CLK-PARM-FILE-STATUS.
+000820     SELECT OPTIONAL CLOCK-TZ-FILE ASSIGN TO "CLOCKTZ"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS CLK-TZ-FILE-STATUS.
+000850     SELECT OPTIONAL CLOCK-COLOR-FILE ASSIGN TO "CLOCKCLR"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS CLK-COLOR-FILE-STATUS.
+000880     SELECT OPTIONAL CLOCK-CKPT-FILE ASSIGN TO "CLOCKCKP"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS CLK-CKPT-FILE-STATUS.
+000910     SELECT OPTIONAL CLOCK-STOP-FILE ASSIGN TO "CLOCKSTP"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS CLK-STOP-FILE-STATUS.
+000940     SELECT OPTIONAL CLOCK-REF-FILE ASSIGN TO "CLOCKREF"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS CLK-REF-FILE-STATUS.
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990 FD  TIME-LOG-FILE.
+001000 01  CLK-LOG-RECORD.
+001010     05  CLK-LOG-HOURS         PIC 99.
+001020     05  FILLER                PIC X VALUE ':'.
+001030     05  CLK-LOG-MINUTES       PIC 99.
+001040     05  FILLER                PIC X VALUE ':'.
+001050     05  CLK-LOG-SECONDS       PIC 99.
+001060     05  FILLER                PIC X VALUE '.'.
+001070     05  CLK-LOG-HUNDREDTHS    PIC 99.
+001080     05  FILLER                PIC X VALUE SPACE.
+001090     05  CLK-LOG-DATE          PIC 9(08).
+001100 FD  CLOCK-PARM-FILE.
+001110     COPY CLKPARM REPLACING
+001120         ==CLK-PARM-RECORD==  BY ==IO-CLK-PARM-RECORD==
+001130         ==CLK-DISPLAY-MODE== BY ==IO-CLK-DISPLAY-MODE==
+001140         ==CLK-MODE-12-HOUR== BY ==IO-CLK-MODE-12-HOUR==
+001150         ==CLK-MODE-24-HOUR== BY ==IO-CLK-MODE-24-HOUR==
+001160         ==CLK-ALARM-SWITCH== BY ==IO-CLK-ALARM-SWITCH==
+001170         ==CLK-ALARM-ENABLED==
+001180             BY ==IO-CLK-ALARM-ENABLED==
+001190         ==CLK-ALARM-DISABLED==
+001200             BY ==IO-CLK-ALARM-DISABLED==
+001210         ==CLK-TARGET-TIME==  BY ==IO-CLK-TARGET-TIME==
+001220         ==CLK-TARGET-HOURS== BY ==IO-CLK-TARGET-HOURS==
+001230         ==CLK-TARGET-MINUTES==
+001240             BY ==IO-CLK-TARGET-MINUTES==
+001250         ==CLK-TARGET-SECONDS==
+001260             BY ==IO-CLK-TARGET-SECONDS==
+001270         ==CLK-SLEEP-NANOS==  BY ==IO-CLK-SLEEP-NANOS==
+001280         ==CLK-RUN-MODE==     BY ==IO-CLK-RUN-MODE==
+001290         ==CLK-RUN-WALL-CLOCK==
+001300             BY ==IO-CLK-RUN-WALL-CLOCK==
+001310         ==CLK-RUN-STOPWATCH==
+001320             BY ==IO-CLK-RUN-STOPWATCH==
+001330         ==CLK-DRIFT-THRESH-SECS==
+001340             BY ==IO-CLK-DRIFT-THRESH-SECS==.
+001350 FD  CLOCK-TZ-FILE.
+001360     COPY CLKTZCF.
+001370 FD  CLOCK-COLOR-FILE.
+001380     COPY CLKCLRC REPLACING
+001390         ==CLK-COLOR-RECORD== BY ==IO-CLK-COLOR-RECORD==
+001400         ==CLK-COLOR-NORMAL== BY ==IO-CLK-COLOR-NORMAL==
+001410         ==CLK-COLOR-ALARM==  BY ==IO-CLK-COLOR-ALARM==
+001420         ==CLK-COLOR-CUTOVER==
+001430             BY ==IO-CLK-COLOR-CUTOVER==.
+001440 FD  CLOCK-CKPT-FILE.
+001450     COPY CLKCKPT.
+001460 FD  CLOCK-STOP-FILE.
+001470     COPY CLKSTOP.
+001480 FD  CLOCK-REF-FILE.
+001490     COPY CLKREFC.
+001500 WORKING-STORAGE SECTION.
+001510 01  CLK-CURRENT-TIME.
+001520     05  CLK-HOURS             PIC 99.
+001530     05  CLK-MINUTES           PIC 99.
+001540     05  CLK-SECONDS           PIC 99.
+001550     05  CLK-HUNDREDTHS        PIC 99.
+001560 01  CLK-CURRENT-DATE.
+001570     05  CLK-CD-YEAR           PIC 9(04).
+001580     05  CLK-CD-MONTH          PIC 99.
+001590     05  CLK-CD-DAY            PIC 99.
+001600 01  CLK-START-MARK.
+001610     05  CLK-START-HOURS       PIC 99.
+001620     05  CLK-START-MINUTES     PIC 99.
+001630     05  CLK-START-SECONDS     PIC 99.
+001640 01  CLK-ELAPSED-TIME.
+001650     05  CLK-ELAPSED-HOURS     PIC 99.
+001660     05  CLK-ELAPSED-MINUTES   PIC 99.
+001670     05  CLK-ELAPSED-SECONDS   PIC 99.
+001680*****************************************************************
+001690* LIVE STARTUP-SETTING RECORDS.  THESE, NOT THE CLOCKPRM/CLOCKCLR
+001700*     FD RECORDS, ARE WHERE THE CLOCK'S OWN OPERATING SETTINGS
+001710*     LIVE FOR THE REST OF THE RUN.  CLOCKPRM AND CLOCKCLR NEED
+001720*     THIS THIRD COPY BECAUSE THEY'RE OPENED, READ ONCE, AND
+001730*     CLOSED DURING STARTUP, YET THE SETTINGS THEY SUPPLY HAVE TO
+001740*     SURVIVE FOR THE LIFE OF THE RUN: 1100-READ-PARMS/
+001750*     1300-READ-COLORS READ EACH OPTIONAL FILE'S FD RECORD (SEE
+001760*     IO-CLK-PARM-RECORD/IO-CLK-COLOR-RECORD BELOW) ONLY LONG
+001770*     ENOUGH TO STAGE IT INTO THE SCRATCH BUFFER, WHICH
+001780*     1150-APPLY-PARMS/1350-APPLY-COLORS THEN SELECTIVELY MOVE
+001790*     ONTO THESE LIVE RECORDS.  CLOCKCKP/CLOCKSTP/CLOCKREF DON'T
+001800*     NEED THIS TREATMENT -- THEY'RE SMALL AND ARE REOPENED AND
+001810*     REREAD EVERY PASS, SO THEIR BARE FD RECORDS ARE CURRENT
+001820*     ENOUGH TO USE DIRECTLY.  CLOCKTZ'S DATA DOESN'T TAKE A
+001830*     CLKTZCF-SHAPED WORKING-STORAGE RECORD AT ALL -- IT LANDS IN
+001840*     THE HAND-ROLLED CLK-TZ-TABLE BELOW, ONE SLOT AT A TIME.
+001850*****************************************************************
+001860     COPY CLKPARM.
+001870     COPY CLKCLRC.
+001880     COPY CLKPARM REPLACING
+001890         ==CLK-PARM-RECORD==  BY ==WS-CLK-PARM-RECORD==
+001900         ==CLK-DISPLAY-MODE== BY ==WS-CLK-DISPLAY-MODE==
+001910         ==CLK-MODE-12-HOUR== BY ==WS-CLK-MODE-12-HOUR==
+001920         ==CLK-MODE-24-HOUR== BY ==WS-CLK-MODE-24-HOUR==
+001930         ==CLK-ALARM-SWITCH== BY ==WS-CLK-ALARM-SWITCH==
+001940         ==CLK-ALARM-ENABLED==
+001950             BY ==WS-CLK-ALARM-ENABLED==
+001960         ==CLK-ALARM-DISABLED==
+001970             BY ==WS-CLK-ALARM-DISABLED==
+001980         ==CLK-TARGET-TIME==  BY ==WS-CLK-TARGET-TIME==
+001990         ==CLK-TARGET-HOURS== BY ==WS-CLK-TARGET-HOURS==
+002000         ==CLK-TARGET-MINUTES==
+002010             BY ==WS-CLK-TARGET-MINUTES==
+002020         ==CLK-TARGET-SECONDS==
+002030             BY ==WS-CLK-TARGET-SECONDS==
+002040         ==CLK-SLEEP-NANOS==  BY ==WS-CLK-SLEEP-NANOS==
+002050         ==CLK-RUN-MODE==     BY ==WS-CLK-RUN-MODE==
+002060         ==CLK-RUN-WALL-CLOCK==
+002070             BY ==WS-CLK-RUN-WALL-CLOCK==
+002080         ==CLK-RUN-STOPWATCH==
+002090             BY ==WS-CLK-RUN-STOPWATCH==
+002100         ==CLK-DRIFT-THRESH-SECS==
+002110             BY ==WS-CLK-DRIFT-THRESH-SECS==.
+002120     COPY CLKCLRC REPLACING
+002130         ==CLK-COLOR-RECORD== BY ==WS-CLK-COLOR-RECORD==
+002140         ==CLK-COLOR-NORMAL== BY ==WS-CLK-COLOR-NORMAL==
+002150         ==CLK-COLOR-ALARM==  BY ==WS-CLK-COLOR-ALARM==
+002160         ==CLK-COLOR-CUTOVER==
+002170             BY ==WS-CLK-COLOR-CUTOVER==.
+002180 77  CLK-DISPLAY-HOURS         PIC 99.
+002190 77  CLK-DISPLAY-MINUTES       PIC 99.
+002200 77  CLK-DISPLAY-SECONDS       PIC 99.
+002210 77  CLK-MERIDIAN              PIC X(02).
+002220 77  CLK-CURRENT-COLOR         PIC 9(01) VALUE 2.
+002230 77  CLK-ALARM-FIRED-SWITCH    PIC X(01) VALUE 'N'.
+002240     88  CLK-ALARM-FIRED           VALUE 'Y'.
+002250 77  CLK-START-TOTAL-SECS      PIC 9(06) COMP.
+002260 77  CLK-NOW-TOTAL-SECS        PIC 9(06) COMP.
+002270 01  CLK-TZ-TABLE.
+002280     05  CLK-TZ-ENTRY OCCURS 3 TIMES INDEXED BY CLK-TZ-IDX.
+002290         10  CLK-TZT-SITE-NAME     PIC X(10).
+002300         10  CLK-TZT-OFFSET-SIGN   PIC X(01).
+002310         10  CLK-TZT-OFFSET-HRS    PIC 99.
+002320         10  CLK-TZT-HOURS         PIC 99.
+002330 77  CLK-TZ-COUNT               PIC 9(01) VALUE ZERO.
+002340 77  CLK-TZ-FILE-STATUS         PIC X(02).
+002350 77  CLK-TZ-EOF-SWITCH          PIC X(01) VALUE 'N'.
+002360     88  CLK-TZ-AT-END              VALUE 'Y'.
+002370 77  CLK-TZ-CALC                PIC S9(02) COMP.
+002380 77  CLK-TZ-LINE-NUM            PIC 9(02) COMP.
+002390 77  CLK-COLOR-FILE-STATUS      PIC X(02).
+002400 77  CLK-SLEEP-INTERVAL        PIC X(10) VALUE '1000000000'.
+002410 77  CLK-LOG-INTERVAL-PASSES   PIC 9(05) COMP VALUE 30.
+002420 77  CLK-PASS-COUNTER          PIC 9(05) COMP VALUE ZERO.
+002430 77  CLK-LOG-FILE-STATUS       PIC X(02).
+002440 77  CLK-PARM-FILE-STATUS      PIC X(02).
+002450 77  CLK-DISP-MODE-SUPPLIED-SW PIC X(01) VALUE 'N'.
+002460     88  CLK-DISP-MODE-SUPPLIED    VALUE 'Y'.
+002470 77  CLK-RUN-MODE-SUPPLIED-SW  PIC X(01) VALUE 'N'.
+002480     88  CLK-RUN-MODE-SUPPLIED     VALUE 'Y'.
+002490 77  CLK-STOP-SWITCH           PIC X(01) VALUE 'N'.
+002500     88  CLK-STOP-REQUESTED        VALUE 'Y'.
+002510 77  CLK-CKPT-FILE-STATUS      PIC X(02).
+002520 77  CLK-STOP-FILE-STATUS      PIC X(02).
+002530 77  CLK-RESUMED-SWITCH        PIC X(01) VALUE 'N'.
+002540     88  CLK-RESUMED               VALUE 'Y'.
+002550 77  CLK-REF-FILE-STATUS       PIC X(02).
+002560 77  CLK-DRIFT-SWITCH          PIC X(01) VALUE 'N'.
+002570     88  CLK-DRIFT-EXCEEDED        VALUE 'Y'.
+002580 77  CLK-REF-TOTAL-SECS        PIC S9(05) COMP.
+002590 77  CLK-DRIFT-NOW-SECS        PIC S9(05) COMP.
+002600 77  CLK-DRIFT-DIFF-SECS       PIC S9(05) COMP.
+002610 77  CLK-BLANK-LINE            PIC X(40) VALUE SPACES.
+002620 PROCEDURE DIVISION.
+002630*****************************************************************
+002640* 0000-MAINLINE
+002650*     TOP-LEVEL CONTROL FLOW.  INITIALIZE, RUN THE DISPLAY LOOP
+002660*     UNTIL A STOP IS REQUESTED, THEN TERMINATE CLEANLY.
+002670*****************************************************************
+002680 0000-MAINLINE.
+002690     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002700     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT
+002710         UNTIL CLK-STOP-REQUESTED
+002720     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002730     STOP RUN.
+002740*****************************************************************
+002750* 1000-INITIALIZE
+002760*     OPENS THE AUDIT LOG FOR APPEND, CREATING IT ON FIRST RUN,
+002770*     AND LOADS STARTUP OPTIONS FROM THE OPTIONAL CONTROL FILES.
+002780*****************************************************************
+002790 1000-INITIALIZE.
+002800     OPEN EXTEND TIME-LOG-FILE
+002810     IF CLK-LOG-FILE-STATUS = '35'
+002820         OPEN OUTPUT TIME-LOG-FILE
+002830     END-IF
+002840     PERFORM 1100-READ-PARMS THRU 1100-EXIT
+002850     PERFORM 1200-READ-TIMEZONES THRU 1200-EXIT
+002860     PERFORM 1300-READ-COLORS THRU 1300-EXIT
+002870     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT
+002880     IF CLK-RESUMED
+002890         CONTINUE
+002900     ELSE
+002910         ACCEPT CLK-CURRENT-TIME FROM TIME
+002920         MOVE CLK-HOURS TO CLK-START-HOURS
+002930         MOVE CLK-MINUTES TO CLK-START-MINUTES
+002940         MOVE CLK-SECONDS TO CLK-START-SECONDS
+002950     END-IF.
+002960 1000-EXIT.
+002970     EXIT.
+002980*****************************************************************
+002990* 1100-READ-PARMS
+003000*     LOADS THE ONE-RECORD CLOCKPRM CONTROL FILE, IF PRESENT,
+003010*     OTHERWISE LEAVES THE LOBBY-MONITOR DEFAULTS IN EFFECT.  THE
+003020*     RECORD IS READ INTO A SCRATCH BUFFER, NOT DIRECTLY OVER THE
+003030*     DEFAULTS, SO 1150-APPLY-PARMS CAN TELL A SUPPLIED FIELD FROM
+003040*     A BLANK ONE AND LEAVE THE DEFAULT STANDING FOR THE LATTER.
+003050*****************************************************************
+003060 1100-READ-PARMS.
+003070     MOVE '1' TO CLK-DISPLAY-MODE
+003080     MOVE 'N' TO CLK-ALARM-SWITCH
+003090     MOVE 1000000000 TO CLK-SLEEP-NANOS
+003100     MOVE 'C' TO CLK-RUN-MODE
+003110     MOVE 5 TO CLK-DRIFT-THRESH-SECS
+003120     MOVE 'N' TO CLK-DISP-MODE-SUPPLIED-SW
+003130     MOVE 'N' TO CLK-RUN-MODE-SUPPLIED-SW
+003140     OPEN INPUT CLOCK-PARM-FILE
+003150     IF CLK-PARM-FILE-STATUS = '00'
+003160         READ CLOCK-PARM-FILE INTO WS-CLK-PARM-RECORD
+003170             AT END
+003180                 CONTINUE
+003190         END-READ
+003200         IF CLK-PARM-FILE-STATUS = '00'
+003210             PERFORM 1150-APPLY-PARMS THRU 1150-EXIT
+003220         END-IF
+003230         CLOSE CLOCK-PARM-FILE
+003240     END-IF
+003250     MOVE CLK-SLEEP-NANOS TO CLK-SLEEP-INTERVAL
+003260     IF CLK-SLEEP-NANOS < 1000000000
+003270         MOVE 1 TO CLK-LOG-INTERVAL-PASSES
+003280     ELSE
+003290         MOVE 30 TO CLK-LOG-INTERVAL-PASSES
+003300     END-IF.
+003310 1100-EXIT.
+003320     EXIT.
+003330*****************************************************************
+003340* 1150-APPLY-PARMS
+003350*     MOVES ONLY THE FIELDS THE OPERATOR ACTUALLY SUPPLIED IN
+003360*     CLOCKPRM FROM THE SCRATCH BUFFER ONTO THE LIVE SETTINGS,
+003370*     LEAVING ANY FIELD THE OPERATOR LEFT BLANK AT ITS DEFAULT.
+003380*     ALSO REMEMBERS WHETHER DISPLAY-MODE/RUN-MODE WERE SUPPLIED
+003390*     THIS RUN SO 1400-READ-CHECKPOINT KNOWS NOT TO OVERRIDE THEM.
+003400*     A TARGET TIME OUTSIDE THE LEGAL 00:00:00-23:59:59 RANGE IS
+003410*     TREATED AS IF IT WERE NEVER SUPPLIED -- OTHERWISE A CUTOVER
+003420*     THAT CAN NEVER BE REACHED (E.G. HOUR 25) WOULD SILENTLY ARM
+003430*     AN ALARM THAT NEVER FIRES.
+003440*****************************************************************
+003450 1150-APPLY-PARMS.
+003460     IF WS-CLK-DISPLAY-MODE NOT = SPACE
+003470         MOVE WS-CLK-DISPLAY-MODE TO CLK-DISPLAY-MODE
+003480         SET CLK-DISP-MODE-SUPPLIED TO TRUE
+003490     END-IF
+003500     IF WS-CLK-ALARM-SWITCH NOT = SPACE
+003510         MOVE WS-CLK-ALARM-SWITCH TO CLK-ALARM-SWITCH
+003520     END-IF
+003530     IF WS-CLK-TARGET-HOURS IS NUMERIC
+003540             AND WS-CLK-TARGET-MINUTES IS NUMERIC
+003550             AND WS-CLK-TARGET-SECONDS IS NUMERIC
+003560             AND WS-CLK-TARGET-HOURS < 24
+003570             AND WS-CLK-TARGET-MINUTES < 60
+003580             AND WS-CLK-TARGET-SECONDS < 60
+003590         MOVE WS-CLK-TARGET-HOURS TO CLK-TARGET-HOURS
+003600         MOVE WS-CLK-TARGET-MINUTES TO CLK-TARGET-MINUTES
+003610         MOVE WS-CLK-TARGET-SECONDS TO CLK-TARGET-SECONDS
+003620     END-IF
+003630     IF WS-CLK-SLEEP-NANOS IS NUMERIC
+003640         MOVE WS-CLK-SLEEP-NANOS TO CLK-SLEEP-NANOS
+003650     END-IF
+003660     IF WS-CLK-RUN-MODE NOT = SPACE
+003670         MOVE WS-CLK-RUN-MODE TO CLK-RUN-MODE
+003680         SET CLK-RUN-MODE-SUPPLIED TO TRUE
+003690     END-IF
+003700     IF WS-CLK-DRIFT-THRESH-SECS IS NUMERIC
+003710         MOVE WS-CLK-DRIFT-THRESH-SECS TO CLK-DRIFT-THRESH-SECS
+003720     END-IF.
+003730 1150-EXIT.
+003740     EXIT.
+003750*****************************************************************
+003760* 1200-READ-TIMEZONES
+003770*     LOADS UP TO THREE REMOTE-SITE OFFSETS FROM THE OPTIONAL
+003780*     CLOCKTZ CONTROL FILE INTO CLK-TZ-TABLE.
+003790*****************************************************************
+003800 1200-READ-TIMEZONES.
+003810     MOVE ZERO TO CLK-TZ-COUNT
+003820     MOVE 'N' TO CLK-TZ-EOF-SWITCH
+003830     OPEN INPUT CLOCK-TZ-FILE
+003840     IF CLK-TZ-FILE-STATUS = '00'
+003850         PERFORM 1210-READ-ONE-TZ THRU 1210-EXIT
+003860             UNTIL CLK-TZ-AT-END OR CLK-TZ-COUNT = 3
+003870         CLOSE CLOCK-TZ-FILE
+003880     END-IF.
+003890 1200-EXIT.
+003900     EXIT.
+003910*****************************************************************
+003920* 1210-READ-ONE-TZ
+003930*     READS ONE CLOCKTZ RECORD INTO THE NEXT TABLE SLOT.  A LINE
+003940*     WHOSE OFFSET ISN'T NUMERIC, OR IS OUTSIDE THE REALISTIC
+003950*     +/-14-HOUR UTC OFFSET RANGE, IS SKIPPED RATHER THAN
+003960*     ACCEPTED, SO A BAD MAINTENANCE-FILE LINE NEVER SILENTLY
+003970*     SHOWS A REMOTE SITE AT A PLAUSIBLE BUT WRONG TIME.
+003980*****************************************************************
+003990 1210-READ-ONE-TZ.
+004000     READ CLOCK-TZ-FILE
+004010         AT END
+004020             SET CLK-TZ-AT-END TO TRUE
+004030     END-READ
+004040     IF CLK-TZ-AT-END
+004050         GO TO 1210-EXIT
+004060     END-IF
+004070     IF CLK-TZ-OFFSET-HRS IS NOT NUMERIC
+004080             OR CLK-TZ-OFFSET-HRS > 14
+004090         GO TO 1210-EXIT
+004100     END-IF
+004110     ADD 1 TO CLK-TZ-COUNT
+004120     SET CLK-TZ-IDX TO CLK-TZ-COUNT
+004130     MOVE CLK-TZ-SITE-NAME TO CLK-TZT-SITE-NAME(CLK-TZ-IDX)
+004140     MOVE CLK-TZ-OFFSET-SIGN TO CLK-TZT-OFFSET-SIGN(CLK-TZ-IDX)
+004150     MOVE CLK-TZ-OFFSET-HRS TO CLK-TZT-OFFSET-HRS(CLK-TZ-IDX).
+004160 1210-EXIT.
+004170     EXIT.
+004180*****************************************************************
+004190* 1300-READ-COLORS
+004200*     LOADS THE PER-MODE COLOR CODES FROM THE OPTIONAL CLOCKCLR
+004210*     MAINTENANCE FILE, OTHERWISE LEAVES THE STOCK GREEN/AMBER/
+004220*     RED SCHEME IN EFFECT.  THE RECORD IS READ INTO A SCRATCH
+004230*     BUFFER, NOT DIRECTLY OVER THE DEFAULTS, SO 1350-APPLY-COLORS
+004240*     CAN LEAVE A CODE THE OPERATOR LEFT BLANK AT ITS DEFAULT.
+004250*****************************************************************
+004260 1300-READ-COLORS.
+004270     MOVE 2 TO CLK-COLOR-NORMAL
+004280     MOVE 6 TO CLK-COLOR-ALARM
+004290     MOVE 4 TO CLK-COLOR-CUTOVER
+004300     OPEN INPUT CLOCK-COLOR-FILE
+004310     IF CLK-COLOR-FILE-STATUS = '00'
+004320         READ CLOCK-COLOR-FILE INTO WS-CLK-COLOR-RECORD
+004330             AT END
+004340                 CONTINUE
+004350         END-READ
+004360         IF CLK-COLOR-FILE-STATUS = '00'
+004370             PERFORM 1350-APPLY-COLORS THRU 1350-EXIT
+004380         END-IF
+004390         CLOSE CLOCK-COLOR-FILE
+004400     END-IF.
+004410 1300-EXIT.
+004420     EXIT.
+004430*****************************************************************
+004440* 1350-APPLY-COLORS
+004450*     MOVES ONLY THE COLOR CODES THAT CAME BACK NUMERIC FROM THE
+004460*     SCRATCH BUFFER, LEAVING ANY CODE THE OPERATOR LEFT BLANK AT
+004470*     ITS DEFAULT.
+004480*****************************************************************
+004490 1350-APPLY-COLORS.
+004500     IF WS-CLK-COLOR-NORMAL IS NUMERIC
+004510         MOVE WS-CLK-COLOR-NORMAL TO CLK-COLOR-NORMAL
+004520     END-IF
+004530     IF WS-CLK-COLOR-ALARM IS NUMERIC
+004540         MOVE WS-CLK-COLOR-ALARM TO CLK-COLOR-ALARM
+004550     END-IF
+004560     IF WS-CLK-COLOR-CUTOVER IS NUMERIC
+004570         MOVE WS-CLK-COLOR-CUTOVER TO CLK-COLOR-CUTOVER
+004580     END-IF.
+004590 1350-EXIT.
+004600     EXIT.
+004610*****************************************************************
+004620* 1400-READ-CHECKPOINT
+004630*     IF A PRIOR RUN LEFT A CHECKPOINT IN CLOCKCKP, RESTORES THE
+004640*     RUN MODE, DISPLAY MODE, AND STOPWATCH START MARK FROM IT SO
+004650*     A RESTARTED JOB RESUMES RATHER THAN RESETS.  THE RUN MODE
+004660*     AND DISPLAY MODE ARE ONLY RESTORED WHEN THIS RUN'S OWN
+004670*     CLOCKPRM DIDN'T ALREADY SUPPLY THEM (SEE 1150-APPLY-PARMS);
+004680*     THE COLOR SCHEME AND TIMEZONE STRIP ARE ONLY RESTORED WHEN
+004690*     THIS RUN FOUND NO CLOCKCLR/CLOCKTZ OF ITS OWN.  A DELIBERATE
+004700*     CONFIG CHANGE ON RESTART THEREFORE STILL WINS OVER A STALE
+004710*     CHECKPOINT.
+004720*****************************************************************
+004730 1400-READ-CHECKPOINT.
+004740     OPEN INPUT CLOCK-CKPT-FILE
+004750     IF CLK-CKPT-FILE-STATUS = '00'
+004760         READ CLOCK-CKPT-FILE
+004770             AT END
+004780                 CONTINUE
+004790         END-READ
+004800         IF CLK-CKPT-FILE-STATUS = '00'
+004810             IF NOT CLK-RUN-MODE-SUPPLIED
+004820                 MOVE CLK-CKPT-RUN-MODE TO CLK-RUN-MODE
+004830             END-IF
+004840             IF NOT CLK-DISP-MODE-SUPPLIED
+004850                 MOVE CLK-CKPT-DISPLAY-MODE TO CLK-DISPLAY-MODE
+004860             END-IF
+004870             MOVE CLK-CKPT-START-HOURS TO CLK-START-HOURS
+004880             MOVE CLK-CKPT-START-MINUTES TO CLK-START-MINUTES
+004890             MOVE CLK-CKPT-START-SECONDS TO CLK-START-SECONDS
+004900             IF CLK-COLOR-FILE-STATUS NOT = '00'
+004910                 MOVE CLK-CKPT-COLOR-NORMAL TO CLK-COLOR-NORMAL
+004920                 MOVE CLK-CKPT-COLOR-ALARM TO CLK-COLOR-ALARM
+004930                 MOVE CLK-CKPT-COLOR-CUTOVER TO CLK-COLOR-CUTOVER
+004940             END-IF
+004950             IF CLK-TZ-FILE-STATUS NOT = '00'
+004960                 MOVE CLK-CKPT-TZ-COUNT TO CLK-TZ-COUNT
+004970                 PERFORM 1450-RESTORE-ONE-TZ THRU 1450-EXIT
+004980                     VARYING CLK-TZ-IDX FROM 1 BY 1
+004990                     UNTIL CLK-TZ-IDX > CLK-TZ-COUNT
+005000             END-IF
+005010             SET CLK-RESUMED TO TRUE
+005020         END-IF
+005030         CLOSE CLOCK-CKPT-FILE
+005040     END-IF.
+005050 1400-EXIT.
+005060     EXIT.
+005070*****************************************************************
+005080* 1450-RESTORE-ONE-TZ
+005090*     COPIES ONE CHECKPOINTED TIMEZONE TABLE ENTRY BACK INTO THE
+005100*     MATCHING SLOT OF THE LIVE TIMEZONE TABLE.
+005110*****************************************************************
+005120 1450-RESTORE-ONE-TZ.
+005130     MOVE CLK-CKPT-TZT-SITE-NAME(CLK-TZ-IDX)
+005140         TO CLK-TZT-SITE-NAME(CLK-TZ-IDX)
+005150     MOVE CLK-CKPT-TZT-OFFSET-SIGN(CLK-TZ-IDX)
+005160         TO CLK-TZT-OFFSET-SIGN(CLK-TZ-IDX)
+005170     MOVE CLK-CKPT-TZT-OFFSET-HRS(CLK-TZ-IDX)
+005180         TO CLK-TZT-OFFSET-HRS(CLK-TZ-IDX).
+005190 1450-EXIT.
+005200     EXIT.
+005210*****************************************************************
+005220* 2000-PROCESS-LOOP
+005230*     ONE PASS OF THE WALL CLOCK: READ THE TIME, PAINT THE
+005240*     DISPLAY, STAMP THE AUDIT LOG EVERY CLK-LOG-INTERVAL-PASSES
+005250*     PASSES (SET IN 1100-READ-PARMS FROM THE CONFIGURED REFRESH
+005260*     INTERVAL, NOT FROM WALL-CLOCK SECONDS), AND SLEEP.
+005270*****************************************************************
+005280 2000-PROCESS-LOOP.
+005290     ACCEPT CLK-CURRENT-TIME FROM TIME
+005300     ACCEPT CLK-CURRENT-DATE FROM DATE YYYYMMDD
+005310     CALL X"E4"
+005320     MOVE CLK-HOURS TO CLK-DISPLAY-HOURS
+005330     MOVE CLK-MINUTES TO CLK-DISPLAY-MINUTES
+005340     MOVE CLK-SECONDS TO CLK-DISPLAY-SECONDS
+005350     MOVE SPACES TO CLK-MERIDIAN
+005360     MOVE CLK-COLOR-NORMAL TO CLK-CURRENT-COLOR
+005370     PERFORM 2500-CHECK-ALARM THRU 2500-EXIT
+005380     IF CLK-RUN-STOPWATCH
+005390         DISPLAY 'Elapsed time for this job is'
+005400             AT LINE 1, COLUMN 2
+005410             FOREGROUND-COLOR CLK-CURRENT-COLOR
+005420     ELSE
+005430         DISPLAY 'The current time is' AT LINE 1, COLUMN 2
+005440             FOREGROUND-COLOR CLK-CURRENT-COLOR
+005450     END-IF
+005460     IF CLK-ALARM-FIRED
+005470         DISPLAY '*** EOD CUTOVER WINDOW REACHED ***'
+005480             AT LINE 1, COLUMN 32
+005490             FOREGROUND-COLOR CLK-CURRENT-COLOR
+005500     END-IF
+005510     IF CLK-RUN-STOPWATCH
+005520         PERFORM 2100-COMPUTE-ELAPSED THRU 2100-EXIT
+005530         MOVE CLK-ELAPSED-HOURS TO CLK-DISPLAY-HOURS
+005540         MOVE CLK-ELAPSED-MINUTES TO CLK-DISPLAY-MINUTES
+005550         MOVE CLK-ELAPSED-SECONDS TO CLK-DISPLAY-SECONDS
+005560     ELSE
+005570         IF CLK-MODE-24-HOUR
+005580             CONTINUE
+005590         ELSE
+005600             IF CLK-DISPLAY-HOURS >= 12
+005610                 IF CLK-DISPLAY-HOURS > 12
+005620                     SUBTRACT 12 FROM CLK-DISPLAY-HOURS
+005630                 END-IF
+005640                 MOVE 'PM' TO CLK-MERIDIAN
+005650             ELSE
+005660                 IF CLK-DISPLAY-HOURS = 0
+005670                     ADD 12 TO CLK-DISPLAY-HOURS
+005680                 END-IF
+005690                 MOVE 'AM' TO CLK-MERIDIAN
+005700             END-IF
+005710         END-IF
+005720     END-IF
+005730     DISPLAY CLK-DISPLAY-HOURS AT LINE 2, COLUMN 2
+005740         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005750     DISPLAY ':' AT LINE 2, COLUMN 4
+005760         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005770     DISPLAY CLK-DISPLAY-MINUTES AT LINE 2, COLUMN 5
+005780         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005790     DISPLAY ':' AT LINE 2, COLUMN 7
+005800         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005810     DISPLAY CLK-DISPLAY-SECONDS AT LINE 2, COLUMN 8
+005820         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005830     DISPLAY CLK-MERIDIAN AT LINE 2, COLUMN 11
+005840         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005850     DISPLAY CLK-CD-MONTH AT LINE 3, COLUMN 2
+005860         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005870     DISPLAY '/' AT LINE 3, COLUMN 4
+005880         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005890     DISPLAY CLK-CD-DAY AT LINE 3, COLUMN 5
+005900         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005910     DISPLAY '/' AT LINE 3, COLUMN 7
+005920         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005930     DISPLAY CLK-CD-YEAR AT LINE 3, COLUMN 8
+005940         FOREGROUND-COLOR CLK-CURRENT-COLOR
+005950     PERFORM 2750-CHECK-DRIFT THRU 2750-EXIT
+005960     IF CLK-DRIFT-EXCEEDED
+005970         DISPLAY '*** CLOCK DRIFT EXCEEDS THRESHOLD ***'
+005980             AT LINE 4, COLUMN 2
+005990             FOREGROUND-COLOR CLK-COLOR-CUTOVER
+006000     ELSE
+006010         DISPLAY CLK-BLANK-LINE AT LINE 4, COLUMN 2
+006020     END-IF
+006030     PERFORM 2600-DISPLAY-ONE-TZ THRU 2600-EXIT
+006040         VARYING CLK-TZ-IDX FROM 1 BY 1
+006050         UNTIL CLK-TZ-IDX > CLK-TZ-COUNT
+006060     ADD 1 TO CLK-PASS-COUNTER
+006070     IF CLK-PASS-COUNTER >= CLK-LOG-INTERVAL-PASSES
+006080         MOVE ZERO TO CLK-PASS-COUNTER
+006090         PERFORM 2900-WRITE-LOG-RECORD THRU 2900-EXIT
+006100         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+006110     END-IF
+006120     PERFORM 2700-CHECK-STOP-REQUEST THRU 2700-EXIT
+006130     CALL "CBL_OC_NANOSLEEP" USING CLK-SLEEP-INTERVAL
+006140     END-CALL.
+006150 2000-EXIT.
+006160     EXIT.
+006170*****************************************************************
+006180* 2100-COMPUTE-ELAPSED
+006190*     COMPUTES HH:MM:SS ELAPSED SINCE THE START MARK CAPTURED AT
+006200*     INITIALIZATION, WRAPPING ACROSS A MIDNIGHT ROLLOVER.
+006210*****************************************************************
+006220 2100-COMPUTE-ELAPSED.
+006230     COMPUTE CLK-START-TOTAL-SECS =
+006240         (CLK-START-HOURS * 3600) + (CLK-START-MINUTES * 60)
+006250             + CLK-START-SECONDS
+006260     COMPUTE CLK-NOW-TOTAL-SECS =
+006270         (CLK-HOURS * 3600) + (CLK-MINUTES * 60) + CLK-SECONDS
+006280     IF CLK-NOW-TOTAL-SECS < CLK-START-TOTAL-SECS
+006290         COMPUTE CLK-NOW-TOTAL-SECS =
+006300             CLK-NOW-TOTAL-SECS + 86400
+006310     END-IF
+006320     COMPUTE CLK-ELAPSED-HOURS =
+006330         (CLK-NOW-TOTAL-SECS - CLK-START-TOTAL-SECS) / 3600
+006340     COMPUTE CLK-ELAPSED-MINUTES =
+006350         ((CLK-NOW-TOTAL-SECS - CLK-START-TOTAL-SECS) / 60)
+006360             - (CLK-ELAPSED-HOURS * 60)
+006370     COMPUTE CLK-ELAPSED-SECONDS =
+006380         (CLK-NOW-TOTAL-SECS - CLK-START-TOTAL-SECS)
+006390             - (CLK-ELAPSED-HOURS * 3600)
+006400             - (CLK-ELAPSED-MINUTES * 60).
+006410 2100-EXIT.
+006420     EXIT.
+006430*****************************************************************
+006440* 2500-CHECK-ALARM
+006450*     COMPARES THE CLOCK TO THE CONFIGURED CUTOVER TARGET TIME.
+006460*     SETS CLK-ALARM-FIRED AND SWITCHES CLK-CURRENT-COLOR TO RED
+006470*     ONCE THE TARGET IS REACHED.  A NO-OP WHEN THE ALARM IS NOT
+006480*     ENABLED IN CLOCKPRM.
+006490*****************************************************************
+006500 2500-CHECK-ALARM.
+006510     MOVE 'N' TO CLK-ALARM-FIRED-SWITCH
+006520     IF CLK-ALARM-DISABLED
+006530         GO TO 2500-EXIT
+006540     END-IF
+006550     MOVE CLK-COLOR-ALARM TO CLK-CURRENT-COLOR
+006560     IF CLK-HOURS > CLK-TARGET-HOURS
+006570         SET CLK-ALARM-FIRED TO TRUE
+006580     ELSE
+006590         IF CLK-HOURS = CLK-TARGET-HOURS
+006600             IF CLK-MINUTES > CLK-TARGET-MINUTES
+006610                 SET CLK-ALARM-FIRED TO TRUE
+006620             ELSE
+006630                 IF CLK-MINUTES = CLK-TARGET-MINUTES
+006640                   AND CLK-SECONDS NOT < CLK-TARGET-SECONDS
+006650                     SET CLK-ALARM-FIRED TO TRUE
+006660                 END-IF
+006670             END-IF
+006680         END-IF
+006690     END-IF
+006700     IF CLK-ALARM-FIRED
+006710         MOVE CLK-COLOR-CUTOVER TO CLK-CURRENT-COLOR
+006720     END-IF.
+006730 2500-EXIT.
+006740     EXIT.
+006750*****************************************************************
+006760* 2600-DISPLAY-ONE-TZ
+006770*     APPLIES ONE TABLE ENTRY'S UTC OFFSET TO THE LOCAL HOUR AND
+006780*     PAINTS THAT SITE'S CLOCK ON ITS OWN LINE OF THE STRIP.
+006790*****************************************************************
+006800 2600-DISPLAY-ONE-TZ.
+006810     IF CLK-TZT-OFFSET-SIGN(CLK-TZ-IDX) = '-'
+006820         COMPUTE CLK-TZ-CALC =
+006830             CLK-HOURS - CLK-TZT-OFFSET-HRS(CLK-TZ-IDX)
+006840     ELSE
+006850         COMPUTE CLK-TZ-CALC =
+006860             CLK-HOURS + CLK-TZT-OFFSET-HRS(CLK-TZ-IDX)
+006870     END-IF
+006880     IF CLK-TZ-CALC < 0
+006890         ADD 24 TO CLK-TZ-CALC
+006900     END-IF
+006910     IF CLK-TZ-CALC > 23
+006920         SUBTRACT 24 FROM CLK-TZ-CALC
+006930     END-IF
+006940     MOVE CLK-TZ-CALC TO CLK-TZT-HOURS(CLK-TZ-IDX)
+006950     COMPUTE CLK-TZ-LINE-NUM = 4 + CLK-TZ-IDX
+006960     DISPLAY CLK-TZT-SITE-NAME(CLK-TZ-IDX)
+006970         AT LINE CLK-TZ-LINE-NUM, COLUMN 2
+006980         FOREGROUND-COLOR CLK-CURRENT-COLOR
+006990     DISPLAY CLK-TZT-HOURS(CLK-TZ-IDX)
+007000         AT LINE CLK-TZ-LINE-NUM, COLUMN 14
+007010         FOREGROUND-COLOR CLK-CURRENT-COLOR
+007020     DISPLAY ':' AT LINE CLK-TZ-LINE-NUM, COLUMN 16
+007030         FOREGROUND-COLOR CLK-CURRENT-COLOR
+007040     DISPLAY CLK-MINUTES
+007050         AT LINE CLK-TZ-LINE-NUM, COLUMN 17
+007060         FOREGROUND-COLOR CLK-CURRENT-COLOR.
+007070 2600-EXIT.
+007080     EXIT.
+007090*****************************************************************
+007100* 2700-CHECK-STOP-REQUEST
+007110*     LOOKS FOR AN OPERATOR-DROPPED STOP REQUEST IN THE SEPARATE
+007120*     CLOCKSTP FILE AND SETS CLK-STOP-REQUESTED SO 0000-MAINLINE
+007130*     ENDS THE LOOP AND TERMINATES CLEANLY ON THE NEXT PASS.  KEPT
+007140*     OUT OF CLOCKCKP SO A PERIODIC CHECKPOINT WRITE CAN NEVER
+007150*     CLOBBER A PENDING STOP REQUEST.
+007160*****************************************************************
+007170 2700-CHECK-STOP-REQUEST.
+007180     OPEN INPUT CLOCK-STOP-FILE
+007190     IF CLK-STOP-FILE-STATUS = '00'
+007200         READ CLOCK-STOP-FILE
+007210             AT END
+007220                 CONTINUE
+007230         END-READ
+007240         IF CLK-STOP-FILE-STATUS = '00'
+007250             IF CLK-STOP-REQ-RECEIVED
+007260                 SET CLK-STOP-REQUESTED TO TRUE
+007270             END-IF
+007280         END-IF
+007290         CLOSE CLOCK-STOP-FILE
+007300     END-IF.
+007310 2700-EXIT.
+007320     EXIT.
+007330*****************************************************************
+007340* 2750-CHECK-DRIFT
+007350*     COMPARES OUR CLOCK AGAINST THE REFERENCE TIMESTAMP IN THE
+007360*     OPTIONAL CLOCKREF FILE, IF PRESENT, AND SETS CLK-DRIFT-
+007370*     EXCEEDED WHEN THE DIFFERENCE IS PAST THE CLOCKPRM THRESHOLD.
+007380*     CORRECTS FOR A MIDNIGHT ROLLOVER BETWEEN THE TWO READINGS
+007390*     THE SAME WAY 2100-COMPUTE-ELAPSED DOES, SO A REFRESH RIGHT
+007400*     AT MIDNIGHT DOES NOT LOOK LIKE A FULL DAY OF DRIFT.
+007410*****************************************************************
+007420 2750-CHECK-DRIFT.
+007430     MOVE 'N' TO CLK-DRIFT-SWITCH
+007440     OPEN INPUT CLOCK-REF-FILE
+007450     IF CLK-REF-FILE-STATUS = '00'
+007460         READ CLOCK-REF-FILE
+007470             AT END
+007480                 CONTINUE
+007490         END-READ
+007500         IF CLK-REF-FILE-STATUS = '00'
+007510             COMPUTE CLK-REF-TOTAL-SECS =
+007520                 (CLK-REF-HOURS * 3600) + (CLK-REF-MINUTES * 60)
+007530                     + CLK-REF-SECONDS
+007540             COMPUTE CLK-DRIFT-NOW-SECS =
+007550                 (CLK-HOURS * 3600) + (CLK-MINUTES * 60)
+007560                     + CLK-SECONDS
+007570             COMPUTE CLK-DRIFT-DIFF-SECS =
+007580                 CLK-DRIFT-NOW-SECS - CLK-REF-TOTAL-SECS
+007590             IF CLK-DRIFT-DIFF-SECS > 43200
+007600                 COMPUTE CLK-DRIFT-DIFF-SECS =
+007610                     CLK-DRIFT-DIFF-SECS - 86400
+007620             END-IF
+007630             IF CLK-DRIFT-DIFF-SECS < -43200
+007640                 COMPUTE CLK-DRIFT-DIFF-SECS =
+007650                     CLK-DRIFT-DIFF-SECS + 86400
+007660             END-IF
+007670             IF CLK-DRIFT-DIFF-SECS < 0
+007680                 COMPUTE CLK-DRIFT-DIFF-SECS =
+007690                     CLK-DRIFT-DIFF-SECS * -1
+007700             END-IF
+007710             IF CLK-DRIFT-DIFF-SECS > CLK-DRIFT-THRESH-SECS
+007720                 SET CLK-DRIFT-EXCEEDED TO TRUE
+007730             END-IF
+007740         END-IF
+007750         CLOSE CLOCK-REF-FILE
+007760     END-IF.
+007770 2750-EXIT.
+007780     EXIT.
+007790*****************************************************************
+007800* 2800-WRITE-CHECKPOINT
+007810*     PERSISTS THE CURRENT RUN MODE, DISPLAY MODE, STOPWATCH
+007820*     START MARK, COLOR SCHEME, AND TIMEZONE STRIP TO CLOCKCKP SO
+007830*     A RESTART CAN RESUME FROM HERE.  THE GRACEFUL-STOP REQUEST
+007840*     LIVES IN ITS OWN CLOCKSTP FILE (SEE 2700-CHECK-STOP-REQUEST
+007850*     AND 2950-CLEAR-STOP-FLAG) SO THIS WRITE NEVER CLOBBERS IT.
+007860*****************************************************************
+007870 2800-WRITE-CHECKPOINT.
+007880     MOVE CLK-RUN-MODE TO CLK-CKPT-RUN-MODE
+007890     MOVE CLK-DISPLAY-MODE TO CLK-CKPT-DISPLAY-MODE
+007900     MOVE CLK-START-HOURS TO CLK-CKPT-START-HOURS
+007910     MOVE CLK-START-MINUTES TO CLK-CKPT-START-MINUTES
+007920     MOVE CLK-START-SECONDS TO CLK-CKPT-START-SECONDS
+007930     MOVE CLK-COLOR-NORMAL TO CLK-CKPT-COLOR-NORMAL
+007940     MOVE CLK-COLOR-ALARM TO CLK-CKPT-COLOR-ALARM
+007950     MOVE CLK-COLOR-CUTOVER TO CLK-CKPT-COLOR-CUTOVER
+007960     MOVE CLK-TZ-COUNT TO CLK-CKPT-TZ-COUNT
+007970     PERFORM 2850-SAVE-ONE-TZ THRU 2850-EXIT
+007980         VARYING CLK-TZ-IDX FROM 1 BY 1
+007990         UNTIL CLK-TZ-IDX > CLK-TZ-COUNT
+008000     OPEN OUTPUT CLOCK-CKPT-FILE
+008010     WRITE CLK-CKPT-RECORD
+008020     CLOSE CLOCK-CKPT-FILE.
+008030 2800-EXIT.
+008040     EXIT.
+008050*****************************************************************
+008060* 2850-SAVE-ONE-TZ
+008070*     COPIES ONE LOADED TIMEZONE TABLE ENTRY INTO THE MATCHING
+008080*     SLOT OF THE CHECKPOINT RECORD.
+008090*****************************************************************
+008100 2850-SAVE-ONE-TZ.
+008110     MOVE CLK-TZT-SITE-NAME(CLK-TZ-IDX)
+008120         TO CLK-CKPT-TZT-SITE-NAME(CLK-TZ-IDX)
+008130     MOVE CLK-TZT-OFFSET-SIGN(CLK-TZ-IDX)
+008140         TO CLK-CKPT-TZT-OFFSET-SIGN(CLK-TZ-IDX)
+008150     MOVE CLK-TZT-OFFSET-HRS(CLK-TZ-IDX)
+008160         TO CLK-CKPT-TZT-OFFSET-HRS(CLK-TZ-IDX).
+008170 2850-EXIT.
+008180     EXIT.
+008190*****************************************************************
+008200* 2900-WRITE-LOG-RECORD
+008210*     APPENDS ONE STAMPED READING TO THE AUDIT LOG.
+008220*****************************************************************
+008230 2900-WRITE-LOG-RECORD.
+008240     MOVE CLK-HOURS TO CLK-LOG-HOURS
+008250     MOVE CLK-MINUTES TO CLK-LOG-MINUTES
+008260     MOVE CLK-SECONDS TO CLK-LOG-SECONDS
+008270     MOVE CLK-HUNDREDTHS TO CLK-LOG-HUNDREDTHS
+008280     MOVE CLK-CURRENT-DATE TO CLK-LOG-DATE
+008290     WRITE CLK-LOG-RECORD.
+008300 2900-EXIT.
+008310     EXIT.
+008320*****************************************************************
+008330* 2950-CLEAR-STOP-FLAG
+008340*     REWRITES CLOCKSTP WITH THE FLAG OFF SO A GRACEFUL STOP
+008350*     REQUEST DOES NOT PERSIST INTO THE NEXT RUN.
+008360*****************************************************************
+008370 2950-CLEAR-STOP-FLAG.
+008380     MOVE 'N' TO CLK-STOP-REQ-FLAG
+008390     OPEN OUTPUT CLOCK-STOP-FILE
+008400     WRITE CLK-STOP-RECORD
+008410     CLOSE CLOCK-STOP-FILE.
+008420 2950-EXIT.
+008430     EXIT.
+008440*****************************************************************
+008450* 9000-TERMINATE
+008460*     TAKES A FINAL CHECKPOINT, CLEARS A CONSUMED STOP REQUEST,
+008470*     AND CLOSES THE AUDIT LOG BEFORE THE PROGRAM ENDS, SO A
+008480*     GRACEFUL STOP CAN BE RESUMED LATER.
+008490*****************************************************************
+008500 9000-TERMINATE.
+008510     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+008520     IF CLK-STOP-REQUESTED
+008530         PERFORM 2950-CLEAR-STOP-FLAG THRU 2950-EXIT
+008540     END-IF
+008550     CLOSE TIME-LOG-FILE.
+008560 9000-EXIT.
+008570     EXIT.
+008580 END PROGRAM CLOCK.
